@@ -15,10 +15,20 @@
       *                                                                *
       * This program expects to be invoked with a CHAR container named *
       * INPUTDATA and returns the following containers:                *
-      * A CHAR containing containing the reversed input string         *
+      * A CHAR containing containing the transformed input string      *
       * A CHAR container containing the time                           *
       * A BIT container containing the CICS return code from reading   *
       * the input container                                            *
+      *                                                                *
+      * Optional input containers:                                     *
+      *   INPUTDATALENGTH - BIT, actual length of INPUTDATA when it is *
+      *                     longer than the historical 72-byte default *
+      *   MODE            - CHAR, REVERSE (default), UPPER or LOWER    *
+      *                                                                *
+      * On any error the program no longer ABENDs - it PUTs a status   *
+      * into CICSRC and a diagnostic into ERRORDATA and returns        *
+      * normally so the caller can recover instead of chasing dumps.   *
+      * Every invocation, successful or not, is logged to AUDTFILE.    *
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -35,20 +45,33 @@
        01 INPUT-CONT         PIC X(16) VALUE 'INPUTDATA'.
        01 OUTPUT-CONT        PIC X(16) VALUE 'OUTPUTDATA'.
        01 LENGTH-CONT        PIC X(16) VALUE 'INPUTDATALENGTH'.
+       01 MODE-CONT          PIC X(16) VALUE 'MODE'.
        01 ERROR-CONT         PIC X(16) VALUE 'ERRORDATA'.
        01 RESP-CONT          PIC X(16) VALUE 'CICSRC'.
 
+      *  Audit trail file
+       01 AUDIT-FILE-NAME    PIC X(08) VALUE 'AUDTFILE'.
 
       *  Data fields used by the program
        01 INPUTLENGTH        PIC S9(8) COMP-4.
        01 DATALENGTH         PIC S9(8) COMP-4.
+       01 MAX-INPUT-LENGTH   PIC S9(8) COMP-4 VALUE 2000.
+       01 DEFAULT-INPUT-LENGTH PIC S9(8) COMP-4 VALUE 72.
        01 CURRENTTIME        PIC S9(15) COMP-3.
-       01 ABENDCODE          PIC X(4) VALUE SPACES.
+       01 STATUS-CODE        PIC X(4) VALUE SPACES.
+       01 CURRENT-CMD        PIC X(16) VALUE SPACES.
        01 CHANNELNAME        PIC X(16) VALUE SPACES.
-       01 INPUTSTRING        PIC X(72) VALUE SPACES.
-       01 OUTPUTSTRING       PIC X(72) VALUE SPACES.
+       01 MODE-VALUE         PIC X(10) VALUE SPACES.
+       01 MODE-LENGTH        PIC S9(8) COMP-4.
+       01 INPUTSTRING        PIC X(2000) VALUE SPACES.
+       01 OUTPUTSTRING       PIC X(2000) VALUE SPACES.
        01 RESPCODE           PIC S9(8) COMP-4 VALUE 0.
        01 RESPCODE2          PIC S9(8) COMP-4 VALUE 0.
+       01 GET-INPUT-RESPCODE PIC S9(8) COMP-4 VALUE 0.
+       01 SAVE-RESPCODE      PIC S9(8) COMP-4 VALUE 0.
+       01 SAVE-RESPCODE2     PIC S9(8) COMP-4 VALUE 0.
+       01 RESPCODE-DISP      PIC -(8)9.
+       01 RESPCODE2-DISP     PIC -(8)9.
        01 DATE-TIME.
          03 DATESTRING         PIC X(10) VALUE SPACES.
          03 TIME-SEP           PIC X(1) VALUE SPACES.
@@ -58,6 +81,9 @@
          03 ERRORCMD           PIC X(16) VALUE SPACES.
          03 ERRORSTRING        PIC X(32) VALUE SPACES.
 
+      *  Audit-trail record - shared layout with EC01, EDUBATCH, EDURPT
+       COPY AUDITREC.
+
 
        PROCEDURE DIVISION.
       *  -----------------------------------------------------------
@@ -68,23 +94,41 @@
            EXEC CICS ASSIGN CHANNEL(CHANNELNAME)
                             END-EXEC.
 
-      *  If no channel passed in, terminate with abend code NOCH
+           PERFORM GET-CURRENT-TIME.
+
+      *  If no channel passed in, report it cleanly and return -
+      *  do not ABEND, the caller has no channel to inspect a
+      *  container on but it still gets a normal RETURN and an
+      *  audit-trail record marked NOCH.
            IF CHANNELNAME = SPACES THEN
-               MOVE 'NOCH' TO ABENDCODE
-               PERFORM ABEND-ROUTINE
+               MOVE 'NOCH' TO STATUS-CODE
+               MOVE -1 TO RESPCODE
+               MOVE 0 TO RESPCODE2
+               MOVE 'ASSIGN CHANNEL' TO CURRENT-CMD
+               PERFORM RESP-ERROR
            END-IF.
 
+           PERFORM GET-INPUT-LENGTH.
+
+           PERFORM GET-MODE.
 
-      *  Read content and length of input container
-           MOVE LENGTH OF INPUTSTRING TO INPUTLENGTH.
+      *  Read content of input container, sized to the actual
+      *  length the caller told us about in INPUTDATALENGTH
+           MOVE 'GET INPUTDATA' TO CURRENT-CMD.
            EXEC CICS GET CONTAINER(INPUT-CONT)
                             CHANNEL(CHANNELNAME)
                             FLENGTH(INPUTLENGTH)
-                            INTO(INPUTSTRING)
+                            INTO(INPUTSTRING(1:DATALENGTH))
                             RESP(RESPCODE)
                             RESP2(RESPCODE2)
                             END-EXEC.
 
+      *  Save the GET's own RESP before it gets reused as the RESP
+      *  target of the PUT below - otherwise a failed GET INPUTDATA
+      *  is never detected, since the PUT's (normal) outcome would be
+      *  the only one left to test.
+           MOVE RESPCODE TO GET-INPUT-RESPCODE.
+
       *  Place RC in binary container for return to caller
            MOVE RESPCODE TO RC-RECORD.
            EXEC CICS PUT CONTAINER(RESP-CONT)
@@ -94,16 +138,18 @@
                             RESP(RESPCODE)
                             END-EXEC.
 
-           IF RESPCODE NOT = DFHRESP(NORMAL)
+           IF GET-INPUT-RESPCODE NOT = DFHRESP(NORMAL)
+             MOVE GET-INPUT-RESPCODE TO RESPCODE
              PERFORM RESP-ERROR
            END-IF.
 
-      *  Place reversed string in output container
-           MOVE FUNCTION REVERSE(INPUTSTRING) TO OUTPUTSTRING.
+      *  Apply the selected transform mode to the output container
+           PERFORM APPLY-TRANSFORM.
 
+           MOVE 'PUT OUTPUTDATA' TO CURRENT-CMD.
            EXEC CICS PUT CONTAINER(OUTPUT-CONT)
-                            FROM(OUTPUTSTRING)
-                            FLENGTH(LENGTH OF OUTPUTSTRING)
+                            FROM(OUTPUTSTRING(1:DATALENGTH))
+                            FLENGTH(DATALENGTH)
                             CHAR
                             RESP(RESPCODE)
                             END-EXEC.
@@ -112,11 +158,33 @@
              PERFORM RESP-ERROR
            END-IF.
 
-      *  Get the current time
+      *  Place current date in container CICSTIME
+           MOVE 'PUT CICSTIME' TO CURRENT-CMD.
+           EXEC CICS PUT CONTAINER(DATE-CONT)
+                            FROM(DATE-TIME)
+                            FLENGTH(LENGTH OF DATE-TIME)
+                            CHAR
+                            RESP(RESPCODE)
+                            END-EXEC.
+      *  Check return code
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+             PERFORM RESP-ERROR
+           END-IF.
+
+
+
+      *  Return back to caller
+           PERFORM END-PGM.
+
+      *  -----------------------------------------------------------
+      *  Get the current date/time, in both the display format used
+      *  for CICSTIME and the unseparated key format used for the
+      *  audit-trail record
+      *  -----------------------------------------------------------
+       GET-CURRENT-TIME.
            EXEC CICS ASKTIME ABSTIME(CURRENTTIME)
                             END-EXEC.
 
-      *  Format date and time
            EXEC CICS FORMATTIME
                      ABSTIME(CURRENTTIME)
                      DDMMYYYY(DATESTRING)
@@ -126,45 +194,170 @@
                      RESP(RESPCODE)
                      END-EXEC.
 
-      *  Check return code
            IF RESPCODE NOT = DFHRESP(NORMAL)
                STRING 'Failed' DELIMITED BY SIZE
                             INTO DATESTRING END-STRING
            END-IF.
 
-      *  Place current date in container CICSTIME
-           EXEC CICS PUT CONTAINER(DATE-CONT)
-                            FROM(DATE-TIME)
-                            FLENGTH(LENGTH OF DATE-TIME)
-                            CHAR
+           EXEC CICS FORMATTIME
+                     ABSTIME(CURRENTTIME)
+                     YYYYMMDD(AUDIT-KEY-DATE)
+                     TIME(AUDIT-KEY-TIME)
+                     RESP(RESPCODE)
+                     END-EXEC.
+
+      *  -----------------------------------------------------------
+      *  Find out how much data the caller actually put in
+      *  INPUTDATA, up to MAX-INPUT-LENGTH. If the caller did not
+      *  supply INPUTDATALENGTH at all, fall back to the historical
+      *  fixed length so existing callers keep working unchanged.
+      *  -----------------------------------------------------------
+       GET-INPUT-LENGTH.
+           MOVE LENGTH OF DATALENGTH TO INPUTLENGTH.
+           EXEC CICS GET CONTAINER(LENGTH-CONT)
+                            CHANNEL(CHANNELNAME)
+                            FLENGTH(INPUTLENGTH)
+                            INTO(DATALENGTH)
                             RESP(RESPCODE)
+                            RESP2(RESPCODE2)
                             END-EXEC.
-      *  Check return code
-           IF RESPCODE NOT = DFHRESP(NORMAL)
-             PERFORM RESP-ERROR
+
+           IF RESPCODE = DFHRESP(NORMAL)
+               IF DATALENGTH > MAX-INPUT-LENGTH
+                   MOVE 'GET INPUTDATALEN' TO CURRENT-CMD
+                   MOVE 'EDUC' TO STATUS-CODE
+                   MOVE -1 TO RESPCODE
+                   MOVE 0 TO RESPCODE2
+                   PERFORM RESP-ERROR
+               END-IF
+               IF DATALENGTH < 1
+                   MOVE DEFAULT-INPUT-LENGTH TO DATALENGTH
+               END-IF
+           ELSE
+               MOVE DEFAULT-INPUT-LENGTH TO DATALENGTH
            END-IF.
 
+           MOVE DATALENGTH TO INPUTLENGTH.
 
+      *  -----------------------------------------------------------
+      *  Find out which transform the caller wants applied.
+      *  Defaults to REVERSE when MODE is not supplied or is not
+      *  one of the supported values.
+      *  -----------------------------------------------------------
+       GET-MODE.
+           MOVE SPACES TO MODE-VALUE.
+           MOVE LENGTH OF MODE-VALUE TO MODE-LENGTH.
+           EXEC CICS GET CONTAINER(MODE-CONT)
+                            CHANNEL(CHANNELNAME)
+                            FLENGTH(MODE-LENGTH)
+                            INTO(MODE-VALUE)
+                            RESP(RESPCODE)
+                            RESP2(RESPCODE2)
+                            END-EXEC.
 
-      *  Return back to caller
-           PERFORM END-PGM.
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+               MOVE 'REVERSE' TO MODE-VALUE
+           END-IF.
 
+           IF MODE-VALUE NOT = 'REVERSE' AND
+              MODE-VALUE NOT = 'UPPER' AND
+              MODE-VALUE NOT = 'LOWER'
+               MOVE 'REVERSE' TO MODE-VALUE
+           END-IF.
+
+      *  -----------------------------------------------------------
+       APPLY-TRANSFORM.
+           EVALUATE MODE-VALUE
+               WHEN 'UPPER'
+                   MOVE FUNCTION UPPER-CASE(INPUTSTRING(1:DATALENGTH))
+                           TO OUTPUTSTRING(1:DATALENGTH)
+               WHEN 'LOWER'
+                   MOVE FUNCTION LOWER-CASE(INPUTSTRING(1:DATALENGTH))
+                           TO OUTPUTSTRING(1:DATALENGTH)
+               WHEN OTHER
+                   MOVE FUNCTION REVERSE(INPUTSTRING(1:DATALENGTH))
+                           TO OUTPUTSTRING(1:DATALENGTH)
+           END-EVALUATE.
+
+      *  -----------------------------------------------------------
+      *  Build and PUT the ERRORDATA container and the CICSRC
+      *  response container, then return normally - no ABEND
       *  -----------------------------------------------------------
        RESP-ERROR.
-             MOVE 'EDUC' TO ABENDCODE
-             PERFORM ABEND-ROUTINE.
+           MOVE RESPCODE TO SAVE-RESPCODE.
+           MOVE RESPCODE2 TO SAVE-RESPCODE2.
+
+           MOVE CURRENT-CMD TO ERRORCMD.
+           MOVE SAVE-RESPCODE TO RESPCODE-DISP.
+           MOVE SAVE-RESPCODE2 TO RESPCODE2-DISP.
+           STRING 'RESP=' DELIMITED BY SIZE
+                  RESPCODE-DISP DELIMITED BY SIZE
+                  ' RESP2=' DELIMITED BY SIZE
+                  RESPCODE2-DISP DELIMITED BY SIZE
+                  INTO ERRORSTRING
+           END-STRING.
+
+           IF STATUS-CODE = SPACES
+               MOVE 'EDUC' TO STATUS-CODE
+           END-IF.
+
+      *  With no channel (the NOCH case) there is no current channel
+      *  for these PUTs to target, so do not pretend to deliver them -
+      *  the audit-trail record written by END-PGM is the durable
+      *  diagnostic record for that scenario.
+           IF CHANNELNAME NOT = SPACES
+               EXEC CICS PUT CONTAINER(ERROR-CONT)
+                                FROM(ERR-RECORD)
+                                FLENGTH(LENGTH OF ERR-RECORD)
+                                CHAR
+                                RESP(RESPCODE)
+                                END-EXEC
+
+               MOVE SAVE-RESPCODE TO RC-RECORD
+               EXEC CICS PUT CONTAINER(RESP-CONT)
+                                FROM(RC-RECORD)
+                                FLENGTH(LENGTH OF RC-RECORD)
+                                BIT
+                                RESP(RESPCODE)
+                                END-EXEC
+           END-IF.
+
+           MOVE SAVE-RESPCODE TO RESPCODE.
+           MOVE SAVE-RESPCODE2 TO RESPCODE2.
 
            PERFORM END-PGM.
 
       *  -----------------------------------------------------------
-      *  Abnormal end
+      *  Write the audit-trail record for this invocation
       *  -----------------------------------------------------------
-       ABEND-ROUTINE.
-           EXEC CICS ABEND ABCODE(ABENDCODE) END-EXEC.
+       WRITE-AUDIT-RECORD.
+           IF STATUS-CODE = SPACES
+               MOVE 'OK  ' TO STATUS-CODE
+           END-IF.
+
+           MOVE EIBTRNID TO AUDIT-KEY-TRAN.
+           MOVE EIBTASKN TO AUDIT-KEY-TASKN.
+           MOVE 'EDUCHAN' TO AUDIT-PROGRAM.
+           MOVE CHANNELNAME TO AUDIT-CHANNEL.
+           MOVE STATUS-CODE TO AUDIT-STATUS-CODE.
+           MOVE RESPCODE TO AUDIT-RESPCODE.
+           MOVE RESPCODE2 TO AUDIT-RESPCODE2.
+           MOVE CURRENTTIME TO AUDIT-ABSTIME.
+           MOVE INPUTSTRING(1:LENGTH OF AUDIT-INPUT-DATA)
+                   TO AUDIT-INPUT-DATA.
+           MOVE OUTPUTSTRING(1:LENGTH OF AUDIT-OUTPUT-DATA)
+                   TO AUDIT-OUTPUT-DATA.
+
+           EXEC CICS WRITE FILE(AUDIT-FILE-NAME)
+                            FROM(AUDIT-RECORD)
+                            RIDFLD(AUDIT-KEY)
+                            KEYLENGTH(LENGTH OF AUDIT-KEY)
+                            RESP(RESPCODE)
+                            END-EXEC.
 
       *  -----------------------------------------------------------
       *  Finish
       *  -----------------------------------------------------------
        END-PGM.
+           PERFORM WRITE-AUDIT-RECORD.
            EXEC CICS RETURN END-EXEC.
-

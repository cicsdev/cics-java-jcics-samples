@@ -0,0 +1,336 @@
+      *----------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                          *
+      *  SAMPLE                                                        *
+      *  (c) Copyright IBM Corp. 2016 All Rights Reserved              *
+      *  US Government Users Restricted Rights - Use, duplication or   *
+      *  disclosure restricted by GSA ADP Schedule Contract with       *
+      *  IBM Corp                                                      *
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *                                                                *
+      * Module Name        EDUBATCH.CBL                                *
+      *                                                                *
+      * Batch regression/volume driver for EC01 and EDUCHAN            *
+      *                                                                *
+      * Runs as an MVS batch job step, outside CICS, using the         *
+      * External CICS Interface (EXCI) to drive the two sample         *
+      * programs through the same LINK/channel interfaces the online   *
+      * front end uses. Reads one TEST-RECORD (copybook TESTREC) per   *
+      * test case from TESTIN, LINKs to the program named in           *
+      * TEST-PROGRAM-ID (EC01 or EDUCHAN), and writes one line per      *
+      * test case plus a final pass/fail summary to RPTOUT.            *
+      * BATCH-SYSID names the target CICS region; leave it blank to    *
+      * drive the local APPLID.                                        *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDUBATCH.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEST-INPUT-FILE ASSIGN TO TESTIN
+                  ORGANIZATION SEQUENTIAL
+                  FILE STATUS IS BATCH-TESTIN-STATUS.
+           SELECT REPORT-OUTPUT-FILE ASSIGN TO RPTOUT
+                  ORGANIZATION SEQUENTIAL
+                  FILE STATUS IS BATCH-RPTOUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TEST-INPUT-FILE.
+           COPY TESTREC.
+
+       FD  REPORT-OUTPUT-FILE.
+       01  REPORT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *  Target CICS region for the EXCI LINK calls - spaces drives
+      *  the local/default APPLID
+       01 BATCH-SYSID               PIC X(4) VALUE SPACES.
+
+       01 BATCH-EOF-FLAG            PIC X VALUE 'N'.
+          88 END-OF-TEST-FILE       VALUE 'Y'.
+
+       01 BATCH-TESTIN-STATUS       PIC X(2) VALUE SPACES.
+       01 BATCH-RPTOUT-STATUS       PIC X(2) VALUE SPACES.
+
+       01 BATCH-SEQ-NUM             PIC 9(6) VALUE 0.
+       01 BATCH-CHANNEL-NAME        PIC X(16) VALUE SPACES.
+       01 BATCH-RESULT-TEXT         PIC X(4) VALUE SPACES.
+
+       01 BATCH-RESPCODE            PIC S9(8) COMP-4 VALUE 0.
+       01 BATCH-RESPCODE-DISP       PIC -(8)9.
+       01 BATCH-LINK-RESPCODE       PIC S9(8) COMP-4 VALUE 0.
+       01 BATCH-EDU-RESPCODE        PIC S9(8) COMP-4 VALUE 0.
+       01 BATCH-EDU-RESPCODE-DISP   PIC -(8)9.
+       01 BATCH-EDU-RESPCODE-LEN    PIC S9(8) COMP-4.
+       01 BATCH-SETUP-FAILED-FLAG   PIC X VALUE 'N'.
+          88 BATCH-SETUP-FAILED     VALUE 'Y'.
+
+       01 BATCH-INPUT-LENGTH        PIC S9(8) COMP-4 VALUE 0.
+       01 BATCH-PUT-LENGTH          PIC S9(8) COMP-4 VALUE 0.
+
+      *  Matches EDUCHAN's own DEFAULT-INPUT-LENGTH - used when a
+      *  test case leaves TEST-INPUT-LENGTH at zero to exercise
+      *  EDUCHAN's historical "no INPUTDATALENGTH supplied" default
+       01 BATCH-DEFAULT-INPUT-LEN   PIC S9(8) COMP-4 VALUE 72.
+
+       01 BATCH-PASS-COUNT          PIC 9(7) VALUE 0.
+       01 BATCH-FAIL-COUNT          PIC 9(7) VALUE 0.
+       01 BATCH-TOTAL-COUNT         PIC 9(7) VALUE 0.
+
+      *  EC01's commarea, shared with EC01 itself via the same
+      *  copybook so the two programs can never drift apart
+       COPY EC01CA REPLACING ==DFHCOMMAREA== BY ==EC01-COMMAREA==.
+
+       PROCEDURE DIVISION.
+      *  -----------------------------------------------------------
+       MAIN-PROCESSING SECTION.
+      *  -----------------------------------------------------------
+           PERFORM INITIALIZE-BATCH.
+           PERFORM PROCESS-ONE-TEST UNTIL END-OF-TEST-FILE.
+           PERFORM TERMINATE-BATCH.
+           GOBACK.
+
+      *  -----------------------------------------------------------
+       INITIALIZE-BATCH.
+           OPEN INPUT TEST-INPUT-FILE.
+           IF BATCH-TESTIN-STATUS NOT = '00'
+               DISPLAY 'EDUBATCH: UNABLE TO OPEN TESTIN, STATUS='
+                       BATCH-TESTIN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT REPORT-OUTPUT-FILE.
+           IF BATCH-RPTOUT-STATUS NOT = '00'
+               DISPLAY 'EDUBATCH: UNABLE TO OPEN RPTOUT, STATUS='
+                       BATCH-RPTOUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM READ-NEXT-TEST.
+
+      *  -----------------------------------------------------------
+       READ-NEXT-TEST.
+           READ TEST-INPUT-FILE
+               AT END MOVE 'Y' TO BATCH-EOF-FLAG
+           END-READ.
+           IF NOT END-OF-TEST-FILE AND BATCH-TESTIN-STATUS NOT = '00'
+               DISPLAY 'EDUBATCH: TESTIN READ ERROR, STATUS='
+                       BATCH-TESTIN-STATUS
+               MOVE 'Y' TO BATCH-EOF-FLAG
+           END-IF.
+
+      *  -----------------------------------------------------------
+       PROCESS-ONE-TEST.
+           ADD 1 TO BATCH-SEQ-NUM.
+           EVALUATE TEST-PROGRAM-ID
+               WHEN 'EC01'
+                   PERFORM RUN-EC01-TEST
+               WHEN 'EDUCHAN'
+                   PERFORM RUN-EDUCHAN-TEST
+               WHEN OTHER
+                   PERFORM RUN-UNKNOWN-TEST
+           END-EVALUATE.
+           PERFORM READ-NEXT-TEST.
+
+      *  -----------------------------------------------------------
+      *  Unrecognised TEST-PROGRAM-ID - counts as a failure so a
+      *  typo in the input file shows up in the summary instead of
+      *  silently being skipped
+      *  -----------------------------------------------------------
+       RUN-UNKNOWN-TEST.
+           MOVE 0 TO BATCH-RESPCODE.
+           MOVE 0 TO BATCH-EDU-RESPCODE.
+           MOVE 'FAIL' TO BATCH-RESULT-TEXT.
+           PERFORM WRITE-REPORT-LINE.
+           ADD 1 TO BATCH-FAIL-COUNT.
+           ADD 1 TO BATCH-TOTAL-COUNT.
+
+      *  -----------------------------------------------------------
+       RUN-EC01-TEST.
+           MOVE 0 TO BATCH-EDU-RESPCODE.
+           MOVE SPACES TO EC01-COMMAREA.
+
+      *  SYSID is only coded when BATCH-SYSID actually names a
+      *  region - coding SYSID(SPACES) is not the same as omitting
+      *  the option and would fail with SYSIDERR instead of
+      *  targeting the local region.
+           IF BATCH-SYSID = SPACES
+               EXEC CICS LINK PROGRAM('EC01')
+                         COMMAREA(EC01-COMMAREA)
+                         LENGTH(LENGTH OF EC01-COMMAREA)
+                         RESP(BATCH-RESPCODE)
+                         END-EXEC
+           ELSE
+               EXEC CICS LINK PROGRAM('EC01')
+                         COMMAREA(EC01-COMMAREA)
+                         LENGTH(LENGTH OF EC01-COMMAREA)
+                         SYSID(BATCH-SYSID)
+                         RESP(BATCH-RESPCODE)
+                         END-EXEC
+           END-IF.
+
+           IF BATCH-RESPCODE = DFHRESP(NORMAL)
+               MOVE 'PASS' TO BATCH-RESULT-TEXT
+               ADD 1 TO BATCH-PASS-COUNT
+           ELSE
+               MOVE 'FAIL' TO BATCH-RESULT-TEXT
+               ADD 1 TO BATCH-FAIL-COUNT
+           END-IF.
+           ADD 1 TO BATCH-TOTAL-COUNT.
+
+           PERFORM WRITE-REPORT-LINE.
+
+      *  -----------------------------------------------------------
+      *  Give EDUCHAN a channel that is unique to this test case so
+      *  a run with many records never sees containers left behind
+      *  by an earlier one
+      *  -----------------------------------------------------------
+       RUN-EDUCHAN-TEST.
+           MOVE SPACES TO BATCH-CHANNEL-NAME.
+           STRING 'EDUBATCH' DELIMITED BY SIZE
+                  BATCH-SEQ-NUM DELIMITED BY SIZE
+                  INTO BATCH-CHANNEL-NAME
+           END-STRING.
+
+      *  TEST-INPUT-LENGTH of zero means "send no INPUTDATALENGTH",
+      *  exercising EDUCHAN's own default. A value above the real
+      *  size of TEST-INPUT-DATA is sent as-is in INPUTDATALENGTH -
+      *  letting a test case claim an oversize length (to drive
+      *  EDUCHAN's EDUC rejection path) while the INPUTDATA container
+      *  itself still only carries the real bytes behind it.
+           IF TEST-INPUT-LENGTH = 0
+               MOVE BATCH-DEFAULT-INPUT-LEN TO BATCH-INPUT-LENGTH
+           ELSE
+               MOVE TEST-INPUT-LENGTH TO BATCH-INPUT-LENGTH
+           END-IF.
+
+           IF BATCH-INPUT-LENGTH > LENGTH OF TEST-INPUT-DATA
+               MOVE LENGTH OF TEST-INPUT-DATA TO BATCH-PUT-LENGTH
+           ELSE
+               MOVE BATCH-INPUT-LENGTH TO BATCH-PUT-LENGTH
+           END-IF.
+
+           MOVE 0 TO BATCH-EDU-RESPCODE.
+           MOVE 'N' TO BATCH-SETUP-FAILED-FLAG.
+
+           EXEC CICS PUT CONTAINER('INPUTDATA')
+                     CHANNEL(BATCH-CHANNEL-NAME)
+                     FROM(TEST-INPUT-DATA(1:BATCH-PUT-LENGTH))
+                     FLENGTH(BATCH-PUT-LENGTH)
+                     CHAR
+                     RESP(BATCH-RESPCODE)
+                     END-EXEC.
+           IF BATCH-RESPCODE NOT = DFHRESP(NORMAL)
+               MOVE 'Y' TO BATCH-SETUP-FAILED-FLAG
+           END-IF.
+
+           IF NOT BATCH-SETUP-FAILED AND TEST-INPUT-LENGTH NOT = 0
+               EXEC CICS PUT CONTAINER('INPUTDATALENGTH')
+                         CHANNEL(BATCH-CHANNEL-NAME)
+                         FROM(BATCH-INPUT-LENGTH)
+                         FLENGTH(LENGTH OF BATCH-INPUT-LENGTH)
+                         BIT
+                         RESP(BATCH-RESPCODE)
+                         END-EXEC
+               IF BATCH-RESPCODE NOT = DFHRESP(NORMAL)
+                   MOVE 'Y' TO BATCH-SETUP-FAILED-FLAG
+               END-IF
+           END-IF.
+
+           IF NOT BATCH-SETUP-FAILED AND TEST-MODE NOT = SPACES
+               EXEC CICS PUT CONTAINER('MODE')
+                         CHANNEL(BATCH-CHANNEL-NAME)
+                         FROM(TEST-MODE)
+                         FLENGTH(LENGTH OF TEST-MODE)
+                         CHAR
+                         RESP(BATCH-RESPCODE)
+                         END-EXEC
+               IF BATCH-RESPCODE NOT = DFHRESP(NORMAL)
+                   MOVE 'Y' TO BATCH-SETUP-FAILED-FLAG
+               END-IF
+           END-IF.
+
+      *  A setup PUT that fails is this test case's own failure - do
+      *  not LINK to EDUCHAN and attribute a bad setup to its result.
+           IF NOT BATCH-SETUP-FAILED
+               IF BATCH-SYSID = SPACES
+                   EXEC CICS LINK PROGRAM('EDUCHAN')
+                             CHANNEL(BATCH-CHANNEL-NAME)
+                             RESP(BATCH-LINK-RESPCODE)
+                             END-EXEC
+               ELSE
+                   EXEC CICS LINK PROGRAM('EDUCHAN')
+                             CHANNEL(BATCH-CHANNEL-NAME)
+                             SYSID(BATCH-SYSID)
+                             RESP(BATCH-LINK-RESPCODE)
+                             END-EXEC
+               END-IF
+
+               MOVE LENGTH OF BATCH-EDU-RESPCODE TO
+                       BATCH-EDU-RESPCODE-LEN
+               EXEC CICS GET CONTAINER('CICSRC')
+                         CHANNEL(BATCH-CHANNEL-NAME)
+                         INTO(BATCH-EDU-RESPCODE)
+                         FLENGTH(BATCH-EDU-RESPCODE-LEN)
+                         RESP(BATCH-RESPCODE)
+                         END-EXEC
+               MOVE BATCH-LINK-RESPCODE TO BATCH-RESPCODE
+           END-IF.
+
+           IF NOT BATCH-SETUP-FAILED AND
+              BATCH-LINK-RESPCODE = DFHRESP(NORMAL) AND
+              BATCH-EDU-RESPCODE = DFHRESP(NORMAL)
+               MOVE 'PASS' TO BATCH-RESULT-TEXT
+               ADD 1 TO BATCH-PASS-COUNT
+           ELSE
+               MOVE 'FAIL' TO BATCH-RESULT-TEXT
+               ADD 1 TO BATCH-FAIL-COUNT
+           END-IF.
+           ADD 1 TO BATCH-TOTAL-COUNT.
+
+           PERFORM WRITE-REPORT-LINE.
+
+      *  -----------------------------------------------------------
+       WRITE-REPORT-LINE.
+           MOVE BATCH-RESPCODE TO BATCH-RESPCODE-DISP.
+           MOVE BATCH-EDU-RESPCODE TO BATCH-EDU-RESPCODE-DISP.
+           MOVE SPACES TO REPORT-LINE.
+           STRING TEST-CASE-ID     DELIMITED BY SIZE
+                  ' '              DELIMITED BY SIZE
+                  TEST-PROGRAM-ID  DELIMITED BY SIZE
+                  ' RESP='         DELIMITED BY SIZE
+                  BATCH-RESPCODE-DISP DELIMITED BY SIZE
+                  ' EDURC='        DELIMITED BY SIZE
+                  BATCH-EDU-RESPCODE-DISP DELIMITED BY SIZE
+                  ' '              DELIMITED BY SIZE
+                  BATCH-RESULT-TEXT DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+
+      *  -----------------------------------------------------------
+       TERMINATE-BATCH.
+           PERFORM WRITE-SUMMARY-LINE.
+           CLOSE TEST-INPUT-FILE.
+           CLOSE REPORT-OUTPUT-FILE.
+
+      *  -----------------------------------------------------------
+       WRITE-SUMMARY-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'TOTAL=' DELIMITED BY SIZE
+                  BATCH-TOTAL-COUNT DELIMITED BY SIZE
+                  ' PASS='  DELIMITED BY SIZE
+                  BATCH-PASS-COUNT DELIMITED BY SIZE
+                  ' FAIL='  DELIMITED BY SIZE
+                  BATCH-FAIL-COUNT DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.

@@ -0,0 +1,201 @@
+      *----------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                          *
+      *  SAMPLE                                                        *
+      *  (c) Copyright IBM Corp. 2016 All Rights Reserved              *
+      *  US Government Users Restricted Rights - Use, duplication or   *
+      *  disclosure restricted by GSA ADP Schedule Contract with       *
+      *  IBM Corp                                                      *
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *                                                                *
+      * Module Name        EDURPT.CBL                                  *
+      *                                                                *
+      * Daily exception report over the AUDTFILE audit trail          *
+      *                                                                *
+      * Runs as an MVS batch job step, outside CICS, reading the       *
+      * AUDTFILE KSDS that EC01 and EDUCHAN write to on every          *
+      * invocation (see copybook AUDITREC). Produces one printed       *
+      * line per distinct date/transaction/status-code combination    *
+      * found in the file, with an occurrence count, so a spike in a   *
+      * given status code (ECOM copybook mismatches, NOCH missing      *
+      * channel setup, and so on) shows up as a trend rather than one  *
+      * abend at a time. AUDTFILE is expected to hold one day's        *
+      * worth of activity at a time - archive/empty it between runs.   *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDURPT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO AUDTFILE
+                  ORGANIZATION INDEXED
+                  ACCESS MODE SEQUENTIAL
+                  RECORD KEY IS AUDIT-KEY
+                  FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT REPORT-OUTPUT-FILE ASSIGN TO EXCPRPT
+                  ORGANIZATION SEQUENTIAL
+                  FILE STATUS IS WS-RPTOUT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
+
+       FD  REPORT-OUTPUT-FILE.
+       01  REPORT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-AUDIT-FILE-STATUS      PIC X(2) VALUE SPACES.
+       01 WS-RPTOUT-FILE-STATUS     PIC X(2) VALUE SPACES.
+       01 WS-EOF-FLAG               PIC X VALUE 'N'.
+          88 END-OF-AUDIT-FILE      VALUE 'Y'.
+
+       01 WS-IDX                    PIC 9(4) VALUE 0.
+       01 WS-FOUND-FLAG             PIC X VALUE 'N'.
+       01 WS-TABLE-FULL-FLAG        PIC X VALUE 'N'.
+
+       01 SUMMARY-COUNT             PIC 9(4) VALUE 0.
+       01 SUMMARY-TABLE.
+          05 SUMMARY-ENTRY OCCURS 200 TIMES.
+             10 SUM-DATE            PIC X(08).
+             10 SUM-TRAN            PIC X(04).
+             10 SUM-STATUS          PIC X(04).
+             10 SUM-COUNT           PIC 9(07).
+
+       01 WS-SUM-COUNT-DISP         PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+      *  -----------------------------------------------------------
+       MAIN-PROCESSING SECTION.
+      *  -----------------------------------------------------------
+           PERFORM INITIALIZE-REPORT.
+           PERFORM PROCESS-ONE-AUDIT-RECORD UNTIL END-OF-AUDIT-FILE.
+           PERFORM PRINT-SUMMARY-REPORT.
+           PERFORM TERMINATE-REPORT.
+           GOBACK.
+
+      *  -----------------------------------------------------------
+       INITIALIZE-REPORT.
+           OPEN INPUT AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'EDURPT: UNABLE TO OPEN AUDTFILE, STATUS='
+                       WS-AUDIT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT REPORT-OUTPUT-FILE.
+           IF WS-RPTOUT-FILE-STATUS NOT = '00'
+               DISPLAY 'EDURPT: UNABLE TO OPEN EXCPRPT, STATUS='
+                       WS-RPTOUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM READ-NEXT-AUDIT-RECORD.
+
+      *  -----------------------------------------------------------
+       READ-NEXT-AUDIT-RECORD.
+           READ AUDIT-FILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+           IF NOT END-OF-AUDIT-FILE AND WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'EDURPT: AUDTFILE READ ERROR, STATUS='
+                       WS-AUDIT-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-FLAG
+           END-IF.
+
+      *  -----------------------------------------------------------
+       PROCESS-ONE-AUDIT-RECORD.
+           PERFORM FIND-OR-ADD-SUMMARY.
+           PERFORM READ-NEXT-AUDIT-RECORD.
+
+      *  -----------------------------------------------------------
+      *  Look for an existing date/transaction/status entry and
+      *  bump its count, otherwise add a new one while there is
+      *  still room in SUMMARY-TABLE
+      *  -----------------------------------------------------------
+       FIND-OR-ADD-SUMMARY.
+           PERFORM FIND-SUMMARY-ENTRY.
+           IF WS-FOUND-FLAG = 'Y'
+               ADD 1 TO SUM-COUNT(WS-IDX)
+           ELSE
+               IF SUMMARY-COUNT < 200
+                   ADD 1 TO SUMMARY-COUNT
+                   MOVE AUDIT-KEY-DATE   TO SUM-DATE(SUMMARY-COUNT)
+                   MOVE AUDIT-KEY-TRAN   TO SUM-TRAN(SUMMARY-COUNT)
+                   MOVE AUDIT-STATUS-CODE TO SUM-STATUS(SUMMARY-COUNT)
+                   MOVE 1 TO SUM-COUNT(SUMMARY-COUNT)
+               ELSE
+                   MOVE 'Y' TO WS-TABLE-FULL-FLAG
+               END-IF
+           END-IF.
+
+      *  -----------------------------------------------------------
+       FIND-SUMMARY-ENTRY.
+           MOVE 1 TO WS-IDX.
+           MOVE 'N' TO WS-FOUND-FLAG.
+           PERFORM SEARCH-SUMMARY-ENTRY
+               UNTIL WS-IDX > SUMMARY-COUNT OR WS-FOUND-FLAG = 'Y'.
+
+      *  -----------------------------------------------------------
+       SEARCH-SUMMARY-ENTRY.
+           IF SUM-DATE(WS-IDX) = AUDIT-KEY-DATE AND
+              SUM-TRAN(WS-IDX) = AUDIT-KEY-TRAN AND
+              SUM-STATUS(WS-IDX) = AUDIT-STATUS-CODE
+               MOVE 'Y' TO WS-FOUND-FLAG
+           ELSE
+               ADD 1 TO WS-IDX
+           END-IF.
+
+      *  -----------------------------------------------------------
+       PRINT-SUMMARY-REPORT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'DAILY EXCEPTION REPORT - EC01/EDUCHAN'
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'DATE     TRAN STATUS  COUNT'
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+
+           PERFORM PRINT-ONE-SUMMARY-LINE
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > SUMMARY-COUNT.
+
+           IF WS-TABLE-FULL-FLAG = 'Y'
+               MOVE SPACES TO REPORT-LINE
+               STRING '** SUMMARY TABLE FULL - SOME ENTRIES NOT '
+                      'COUNTED, INCREASE SUMMARY-TABLE SIZE **'
+                      DELIMITED BY SIZE INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+           END-IF.
+
+      *  -----------------------------------------------------------
+       PRINT-ONE-SUMMARY-LINE.
+           MOVE SUM-COUNT(WS-IDX) TO WS-SUM-COUNT-DISP.
+           MOVE SPACES TO REPORT-LINE.
+           STRING SUM-DATE(WS-IDX)   DELIMITED BY SIZE
+                  ' '                DELIMITED BY SIZE
+                  SUM-TRAN(WS-IDX)   DELIMITED BY SIZE
+                  ' '                DELIMITED BY SIZE
+                  SUM-STATUS(WS-IDX) DELIMITED BY SIZE
+                  '    '             DELIMITED BY SIZE
+                  WS-SUM-COUNT-DISP  DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+
+      *  -----------------------------------------------------------
+       TERMINATE-REPORT.
+           CLOSE AUDIT-FILE.
+           CLOSE REPORT-OUTPUT-FILE.

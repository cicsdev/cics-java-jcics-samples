@@ -17,6 +17,16 @@
       * This program expects to be invoked with a COMMARAEA            *
       * and returns the date and time. Note sample orginally supplied  *
       * with IBM CICS Transaction Gateway.                             *
+      *                                                                *
+      * EIBCALEN is checked for an exact match on LENGTH OF            *
+      * DFHCOMMAREA - too short (ECOM) and too long (ECLN) are         *
+      * reported with distinct abend codes so a caller running an      *
+      * out-of-step copy of the commarea copybook is caught            *
+      * immediately rather than silently losing data.                  *
+      *                                                                *
+      * When DEBUG-ON, WS-DEBUG-AREA is written to the EC01DBG          *
+      * temporary storage queue on every call. Every call, whatever    *
+      * the outcome, is also logged to the AUDTFILE audit trail.       *
       ******************************************************************
 
 
@@ -38,7 +48,7 @@
        01  FILLER                           PIC X(8)   VALUE 'WS-'.
        01  WS-DEBUG-AREA.
            05  WS-RAWTIME                  PIC S9(15) COMP-3.
-           05  WS-DATE-DEBUG-AREA          PIC X(8).
+           05  WS-DATE-DEBUG-AREA          PIC X(10).
            05  WS-TIME-DEBUG-AREA          PIC X(8).
            05  WS-EIBRESP-DISP             PIC S9(9)
                SIGN LEADING SEPARATE.
@@ -47,15 +57,20 @@
            05  WS-DEBUG-ON-FLAG             PIC X VALUE 'Y'.
                88  DEBUG-ON                 VALUE 'Y'.
 
+       01  WS-RESPCODE                      PIC S9(8) COMP-4 VALUE 0.
+       01  WS-SAVE-RESPCODE                 PIC S9(8) COMP-4 VALUE 0.
+       01  WS-SAVE-RESPCODE2                PIC S9(8) COMP-4 VALUE 0.
+       01  WS-STATUS-CODE                   PIC X(4) VALUE 'OK  '.
+       01  WS-AUDIT-FILE-NAME               PIC X(08) VALUE 'AUDTFILE'.
+
+      *  Audit-trail record - shared layout with EDUCHAN, EDUBATCH,
+      *  EDURPT
+       COPY AUDITREC.
 
       *****************
        LINKAGE SECTION.
       *****************
-       01  DFHCOMMAREA.
-           05  LK-DATE-OUT      PIC X(8).
-           05  LK-SPACE-OUT     PIC X(1).
-           05  LK-TIME-OUT      PIC X(8).
-           05  LK-LOWVAL-OUT    PIC X(1).
+       COPY EC01CA.
 
       ********************
        PROCEDURE DIVISION.
@@ -67,20 +82,23 @@
                          END-EXEC
            END-IF.
 
-           IF EIBCALEN < LENGTH OF DFHCOMMAREA
+      *  Taken before the EIBCALEN check so WS-RAWTIME is always
+      *  current when ZZX-WRITE-AUDIT-RECORD reuses it, whether it is
+      *  reached from here or from ZZX-CICS-ERROR-ROUTINE below.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-RAWTIME)
+           END-EXEC.
+
+           IF EIBCALEN NOT = LENGTH OF DFHCOMMAREA
            THEN
                PERFORM ZZX-CICS-ERROR-ROUTINE
            END-IF.
 
            MOVE SPACES TO DFHCOMMAREA.
 
-           EXEC CICS
-               ASKTIME ABSTIME(WS-RAWTIME)
-           END-EXEC.
-
            EXEC CICS
                FORMATTIME ABSTIME(WS-RAWTIME)
-                          DDMMYY(LK-DATE-OUT)
+                          DDMMYYYY(LK-DATE-OUT)
                           DATESEP('/')
                           TIME(LK-TIME-OUT)
                           TIMESEP(':')
@@ -90,6 +108,10 @@
            MOVE LK-DATE-OUT TO WS-DATE-DEBUG-AREA.
            MOVE LK-TIME-OUT TO WS-TIME-DEBUG-AREA.
 
+           MOVE 'OK  ' TO WS-STATUS-CODE.
+           PERFORM ZZX-WRITE-DEBUG-TRACE.
+           PERFORM ZZX-WRITE-AUDIT-RECORD.
+
            EXEC CICS RETURN END-EXEC.
 
            GOBACK.
@@ -98,19 +120,111 @@
        ZZX-CICS-ERROR-ROUTINE SECTION.
       ********************************
 
-           IF EIBCALEN < LENGTH OF DFHCOMMAREA
-           THEN
-             EXEC CICS
-                 ABEND
-                 ABCODE('ECOM')
-             END-EXEC
+      *  Capture EIBRESP/EIBRESP2 before any further EXEC CICS
+      *  command runs - every CICS command refreshes them, so the
+      *  genuine-error ('ERRO') case would otherwise show the last
+      *  audit-write's own (normal) RESP instead of the failure that
+      *  actually sent control here.
+           MOVE EIBRESP TO WS-SAVE-RESPCODE.
+           MOVE EIBRESP2 TO WS-SAVE-RESPCODE2.
+           PERFORM ZZX-WRITE-DEBUG-TRACE.
+
+           EVALUATE TRUE
+             WHEN EIBCALEN < LENGTH OF DFHCOMMAREA
+               MOVE 'ECOM' TO WS-STATUS-CODE
+               PERFORM ZZX-WRITE-AUDIT-RECORD
+               EXEC CICS
+                   ABEND
+                   ABCODE('ECOM')
+               END-EXEC
+             WHEN EIBCALEN > LENGTH OF DFHCOMMAREA
+               MOVE 'ECLN' TO WS-STATUS-CODE
+               PERFORM ZZX-WRITE-AUDIT-RECORD
+               EXEC CICS
+                   ABEND
+                   ABCODE('ECLN')
+               END-EXEC
+             WHEN OTHER
+               MOVE 'ERRO' TO WS-STATUS-CODE
+               PERFORM ZZX-WRITE-AUDIT-RECORD
+               EXEC CICS
+                   ABEND
+                   ABCODE('ERRO')
+               END-EXEC
+           END-EVALUATE.
+           GOBACK.
+
+      ********************************
+      * Write WS-DEBUG-AREA to a TS queue so an intermittent problem  *
+      * can be traced after the fact instead of re-derived from       *
+      * scratch. Only active when DEBUG-ON.                           *
+      ********************************
+       ZZX-WRITE-DEBUG-TRACE SECTION.
+
+           IF DEBUG-ON
+               MOVE EIBRESP TO WS-EIBRESP-DISP
+               MOVE WS-EIBRESP-DISP TO WS-CICS-RESP(1)
+               MOVE EIBRESP2 TO WS-EIBRESP-DISP
+               MOVE WS-EIBRESP-DISP TO WS-CICS-RESP(2)
+               EXEC CICS
+                   WRITEQ TS QUEUE('EC01DBG')
+                          FROM(WS-DEBUG-AREA)
+                          LENGTH(LENGTH OF WS-DEBUG-AREA)
+                          RESP(WS-RESPCODE)
+               END-EXEC
+           END-IF.
+
+      ********************************
+      * Log this invocation to the audit-trail file, whatever the     *
+      * outcome - called from the normal path and from every branch   *
+      * of ZZX-CICS-ERROR-ROUTINE before it abends.                   *
+      ********************************
+       ZZX-WRITE-AUDIT-RECORD SECTION.
+
+      *  Reuse the ASKTIME result A-CONTROL already computed for
+      *  LK-DATE-OUT/LK-TIME-OUT instead of re-asking CICS, so the
+      *  audit record can never disagree with what was returned to
+      *  the caller. On an error path WS-RAWTIME still holds the
+      *  timestamp taken at entry, which is accurate enough for a
+      *  diagnostic record.
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-RAWTIME)
+                          YYYYMMDD(AUDIT-KEY-DATE)
+                          TIME(AUDIT-KEY-TIME)
+                          RESP(WS-RESPCODE)
+           END-EXEC.
+
+           MOVE EIBTRNID TO AUDIT-KEY-TRAN.
+           MOVE EIBTASKN TO AUDIT-KEY-TASKN.
+           MOVE 'EC01' TO AUDIT-PROGRAM.
+           MOVE SPACES TO AUDIT-CHANNEL.
+           MOVE WS-STATUS-CODE TO AUDIT-STATUS-CODE.
+           MOVE WS-SAVE-RESPCODE TO AUDIT-RESPCODE.
+           MOVE WS-SAVE-RESPCODE2 TO AUDIT-RESPCODE2.
+           MOVE WS-RAWTIME TO AUDIT-ABSTIME.
+           MOVE 'LINK COMMAREA' TO AUDIT-INPUT-DATA.
+
+      *  Never reference DFHCOMMAREA past EIBCALEN - a short commarea
+      *  (the ECOM case) has fewer valid bytes than LENGTH OF
+      *  DFHCOMMAREA and reading past EIBCALEN risks an ASRA instead
+      *  of the clean ECOM log this routine exists to produce.
+           IF EIBCALEN >= LENGTH OF DFHCOMMAREA
+               MOVE DFHCOMMAREA TO AUDIT-OUTPUT-DATA
            ELSE
-             EXEC CICS
-                 ABEND
-                 ABCODE('ERRO')
-             END-EXEC
+               MOVE SPACES TO AUDIT-OUTPUT-DATA
+               IF EIBCALEN > 0
+                   MOVE DFHCOMMAREA(1:EIBCALEN)
+                           TO AUDIT-OUTPUT-DATA(1:EIBCALEN)
+               END-IF
            END-IF.
-           GOBACK.
+
+           EXEC CICS
+               WRITE FILE(WS-AUDIT-FILE-NAME)
+                     FROM(AUDIT-RECORD)
+                     RIDFLD(AUDIT-KEY)
+                     KEYLENGTH(LENGTH OF AUDIT-KEY)
+                     RESP(WS-RESPCODE)
+           END-EXEC.
 
        ZZX-EXIT.
            EXIT.

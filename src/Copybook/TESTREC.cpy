@@ -0,0 +1,35 @@
+      *----------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                          *
+      *  SAMPLE                                                        *
+      *  (c) Copyright IBM Corp. 2016 All Rights Reserved              *
+      *  US Government Users Restricted Rights - Use, duplication or   *
+      *  disclosure restricted by GSA ADP Schedule Contract with       *
+      *  IBM Corp                                                      *
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *                                                                *
+      * Module Name        TESTREC.CPY                                 *
+      *                                                                *
+      * One test case per record for the EDUBATCH regression/volume    *
+      * driver. TEST-PROGRAM-ID selects which back-end is exercised;   *
+      * TEST-MODE is only meaningful for EDUCHAN (REVERSE/UPPER/       *
+      * LOWER, left blank to take EDUCHAN's own default).               *
+      *                                                                *
+      * TEST-INPUT-LENGTH is the value EDUBATCH PUTs into EDUCHAN's    *
+      * INPUTDATALENGTH container - sized independently of how much    *
+      * of TEST-INPUT-DATA is actually filled in, so a test case can   *
+      * exercise the full 72-2000 byte range EDUCHAN honours (request  *
+      * 004) and the oversize-rejection path (a length claim above     *
+      * 2000 with little or no real data behind it) without needing    *
+      * a 2000-byte record of genuine payload. Zero means "do not      *
+      * send INPUTDATALENGTH at all", exercising EDUCHAN's historical  *
+      * 72-byte default.                                               *
+      ******************************************************************
+
+       01 TEST-RECORD.
+          05 TEST-CASE-ID           PIC X(08).
+          05 TEST-PROGRAM-ID        PIC X(08).
+          05 TEST-MODE              PIC X(10).
+          05 TEST-INPUT-LENGTH      PIC 9(04).
+          05 TEST-INPUT-DATA        PIC X(2000).

@@ -0,0 +1,24 @@
+      *----------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                          *
+      *  SAMPLE                                                        *
+      *  (c) Copyright IBM Corp. 2016 All Rights Reserved              *
+      *  US Government Users Restricted Rights - Use, duplication or   *
+      *  disclosure restricted by GSA ADP Schedule Contract with       *
+      *  IBM Corp                                                      *
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *                                                                *
+      * Module Name        EC01CA.CPY                                  *
+      *                                                                *
+      * DFHCOMMAREA layout for EC01, shared with any caller that       *
+      * needs to build/inspect it outside of EC01 itself (EDUBATCH).   *
+      * COPY ... REPLACING the 01-level when used outside a LINKAGE    *
+      * SECTION named DFHCOMMAREA.                                     *
+      ******************************************************************
+
+       01 DFHCOMMAREA.
+          05 LK-DATE-OUT      PIC X(10).
+          05 LK-SPACE-OUT     PIC X(1).
+          05 LK-TIME-OUT      PIC X(8).
+          05 LK-LOWVAL-OUT    PIC X(1).

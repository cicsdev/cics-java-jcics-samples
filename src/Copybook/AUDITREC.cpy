@@ -0,0 +1,35 @@
+      *----------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                          *
+      *  SAMPLE                                                        *
+      *  (c) Copyright IBM Corp. 2016 All Rights Reserved              *
+      *  US Government Users Restricted Rights - Use, duplication or   *
+      *  disclosure restricted by GSA ADP Schedule Contract with       *
+      *  IBM Corp                                                      *
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *                                                                *
+      * Module Name        AUDITREC.CPY                                *
+      *                                                                *
+      * Record layout for the AUDTFILE audit-trail KSDS.               *
+      * Written once per invocation by EC01 and EDUCHAN, and read by   *
+      * the EDUBATCH regression driver and the EDURPT exception        *
+      * report. Key is date + time + transaction/channel id, with the  *
+      * CICS task number appended to keep the key unique when two      *
+      * calls land in the same second.                                *
+      ******************************************************************
+
+       01 AUDIT-RECORD.
+          05 AUDIT-KEY.
+             10 AUDIT-KEY-DATE         PIC X(08).
+             10 AUDIT-KEY-TIME         PIC X(06).
+             10 AUDIT-KEY-TRAN         PIC X(04).
+             10 AUDIT-KEY-TASKN        PIC 9(07).
+          05 AUDIT-PROGRAM             PIC X(08).
+          05 AUDIT-CHANNEL             PIC X(16).
+          05 AUDIT-STATUS-CODE         PIC X(04).
+          05 AUDIT-RESPCODE            PIC S9(8) COMP-4.
+          05 AUDIT-RESPCODE2           PIC S9(8) COMP-4.
+          05 AUDIT-ABSTIME             PIC S9(15) COMP-3.
+          05 AUDIT-INPUT-DATA          PIC X(80).
+          05 AUDIT-OUTPUT-DATA         PIC X(80).
